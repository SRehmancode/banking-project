@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\account_data.ps"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ACCT-ID
+           FILE STATUS IS ACCOUNT-STATUS.
+           SELECT LOAD-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\account_load.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT LOAD-LOG-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\load_log.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+       FD  LOAD-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  LOAD-RECORD            PIC X(30).
+       FD  LOAD-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LOAD-LOG-RECORD        PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE            PIC X VALUE "N".
+           88  END-OF-FILE-SW     VALUE "Y".
+       01  ACCOUNT-STATUS         PIC XX VALUE "00".
+           88  ACCOUNT-STATUS-OK  VALUE "00".
+       01  WORK-RECORD            PIC X(80) VALUE SPACES.
+       01  RUN-TOTALS.
+           05  LOADED-COUNT       PIC 9(6) VALUE ZERO.
+           05  REJECTED-COUNT     PIC 9(6) VALUE ZERO.
+       PROCEDURE DIVISION.
+       *> Builds ACCOUNT-FILE fresh from a flat, space-delimited seed
+       *> file -- OPEN OUTPUT against an indexed file creates it empty,
+       *> so this is the one place account_data.ps actually comes into
+       *> existence rather than being hand-edited in place.
+       OPEN OUTPUT ACCOUNT-FILE
+            INPUT LOAD-FILE
+            OUTPUT LOAD-LOG-FILE.
+       IF NOT ACCOUNT-STATUS-OK
+           DISPLAY "Unable to create ACCOUNT-FILE, status "
+               ACCOUNT-STATUS
+           CLOSE LOAD-FILE LOAD-LOG-FILE
+           STOP RUN
+       END-IF.
+       PERFORM UNTIL END-OF-FILE-SW
+           READ LOAD-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   UNSTRING LOAD-RECORD DELIMITED BY SPACE
+                       INTO ACCT-ID ACCT-BALANCE-STR CURRENCY-CODE
+                            INTEREST-RATE-STR TERM-STR ACCT-TYPE-STR
+                   END-UNSTRING
+                   IF CURRENCY-CODE = SPACES
+                       MOVE "USD" TO CURRENCY-CODE
+                   END-IF
+                   WRITE ACCOUNT-DATA
+                   IF ACCOUNT-STATUS-OK
+                       ADD 1 TO LOADED-COUNT
+                   ELSE
+                       ADD 1 TO REJECTED-COUNT
+                       PERFORM LOG-FAILURE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       MOVE SPACES TO WORK-RECORD
+       STRING "Load Totals - Loaded: " LOADED-COUNT
+              " Rejected: " REJECTED-COUNT
+              DELIMITED BY SIZE INTO WORK-RECORD
+       MOVE WORK-RECORD TO LOAD-LOG-RECORD
+       WRITE LOAD-LOG-RECORD.
+       CLOSE ACCOUNT-FILE LOAD-FILE LOAD-LOG-FILE.
+       STOP RUN.
+
+       LOG-FAILURE.
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account " ACCT-ID " rejected, status "
+                  ACCOUNT-STATUS DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO LOAD-LOG-RECORD
+           WRITE LOAD-LOG-RECORD.
