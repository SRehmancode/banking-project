@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\account_data.ps"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-ID
+           FILE STATUS IS ACCOUNT-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\maint_trans.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT MAINT-LOG-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\maint_log.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  TRANSACTION-RECORD    PIC X(30).
+       FD  MAINT-LOG-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MAINT-LOG-RECORD      PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE            PIC X VALUE "N".
+           88  END-OF-FILE-SW     VALUE "Y".
+       01  ACCOUNT-STATUS         PIC XX VALUE "00".
+           88  ACCOUNT-STATUS-OK  VALUE "00".
+       01  TRANS-DATA.
+           05  TRANS-CODE         PIC X(1).    *> A/C/D = Add/Change/Delete
+           05  TRANS-ACCT-ID      PIC 9(6).
+           05  TRANS-BALANCE-STR  PIC X(7).
+           05  TRANS-CURRENCY-STR PIC X(3).
+           05  TRANS-RATE-STR     PIC X(3).
+           05  TRANS-TERM-STR     PIC X(2).
+           05  TRANS-TYPE-STR     PIC X(1).
+       01  WORK-AREA.
+           05  ACCT-BALANCE       PIC 9(7)V99.
+       01  WORK-RECORD           PIC X(100) VALUE SPACES.
+       01  RUN-TOTALS.
+           05  ADDED-COUNT        PIC 9(6) VALUE ZERO.
+           05  CHANGED-COUNT      PIC 9(6) VALUE ZERO.
+           05  DELETED-COUNT      PIC 9(6) VALUE ZERO.
+           05  REJECTED-COUNT     PIC 9(6) VALUE ZERO.
+       PROCEDURE DIVISION.
+       OPEN I-O ACCOUNT-FILE
+            INPUT TRANSACTION-FILE
+            OUTPUT MAINT-LOG-FILE.
+       IF ACCOUNT-STATUS = "35"
+           *> No account master exists yet -- create it empty, same
+           *> self-heal CALC-INTEREST uses for YTD-FILE/CHECKPOINT-FILE,
+           *> so at least Add transactions can populate a fresh install
+           *> instead of every transaction failing with a file-status
+           *> code nobody on the batch floor can read.
+           OPEN OUTPUT ACCOUNT-FILE
+           CLOSE ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+       END-IF.
+       IF NOT ACCOUNT-STATUS-OK
+           DISPLAY "Unable to open ACCOUNT-FILE, status " ACCOUNT-STATUS
+           CLOSE TRANSACTION-FILE MAINT-LOG-FILE
+           STOP RUN
+       END-IF.
+       PERFORM UNTIL END-OF-FILE-SW
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   UNSTRING TRANSACTION-RECORD DELIMITED BY SPACE
+                       INTO TRANS-CODE TRANS-ACCT-ID TRANS-BALANCE-STR
+                            TRANS-CURRENCY-STR TRANS-RATE-STR
+                            TRANS-TERM-STR TRANS-TYPE-STR
+                   END-UNSTRING
+                   IF TRANS-CURRENCY-STR = SPACES
+                       MOVE "USD" TO TRANS-CURRENCY-STR
+                   END-IF
+                   EVALUATE TRANS-CODE
+                       WHEN "A"
+                           PERFORM VALIDATE-TRANSACTION
+                           IF ACCT-BALANCE NOT = 0
+                               MOVE TRANS-ACCT-ID TO ACCT-ID
+                               MOVE TRANS-BALANCE-STR TO
+                                   ACCT-BALANCE-STR
+                               MOVE TRANS-CURRENCY-STR TO CURRENCY-CODE
+                               MOVE TRANS-RATE-STR TO INTEREST-RATE-STR
+                               MOVE TRANS-TERM-STR TO TERM-STR
+                               MOVE TRANS-TYPE-STR TO ACCT-TYPE-STR
+                               WRITE ACCOUNT-DATA
+                               IF ACCOUNT-STATUS-OK
+                                   ADD 1 TO ADDED-COUNT
+                                   PERFORM LOG-RESULT
+                               ELSE
+                                   ADD 1 TO REJECTED-COUNT
+                                   PERFORM LOG-FAILURE
+                               END-IF
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                               PERFORM LOG-INVALID-DATA
+                           END-IF
+                       WHEN "C"
+                           PERFORM VALIDATE-TRANSACTION
+                           IF ACCT-BALANCE NOT = 0
+                               MOVE TRANS-ACCT-ID TO ACCT-ID
+                               READ ACCOUNT-FILE
+                                   INVALID KEY
+                                       ADD 1 TO REJECTED-COUNT
+                                       PERFORM LOG-FAILURE
+                                   NOT INVALID KEY
+                                       MOVE TRANS-BALANCE-STR TO
+                                           ACCT-BALANCE-STR
+                                       MOVE TRANS-CURRENCY-STR TO
+                                           CURRENCY-CODE
+                                       MOVE TRANS-RATE-STR TO
+                                           INTEREST-RATE-STR
+                                       MOVE TRANS-TERM-STR TO TERM-STR
+                                       MOVE TRANS-TYPE-STR TO
+                                           ACCT-TYPE-STR
+                                       REWRITE ACCOUNT-DATA
+                                       IF ACCOUNT-STATUS-OK
+                                           ADD 1 TO CHANGED-COUNT
+                                           PERFORM LOG-RESULT
+                                       ELSE
+                                           ADD 1 TO REJECTED-COUNT
+                                           PERFORM LOG-FAILURE
+                                       END-IF
+                               END-READ
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                               PERFORM LOG-INVALID-DATA
+                           END-IF
+                       WHEN "D"
+                           MOVE TRANS-ACCT-ID TO ACCT-ID
+                           DELETE ACCOUNT-FILE
+                               INVALID KEY
+                                   ADD 1 TO REJECTED-COUNT
+                                   PERFORM LOG-FAILURE
+                               NOT INVALID KEY
+                                   ADD 1 TO DELETED-COUNT
+                                   PERFORM LOG-RESULT
+                           END-DELETE
+                       WHEN OTHER
+                           ADD 1 TO REJECTED-COUNT
+                           PERFORM LOG-FAILURE
+                   END-EVALUATE
+           END-READ
+       END-PERFORM.
+       MOVE SPACES TO WORK-RECORD
+       STRING "Maintenance Totals - Added: " ADDED-COUNT
+              " Changed: " CHANGED-COUNT
+              " Deleted: " DELETED-COUNT
+              " Rejected: " REJECTED-COUNT
+              DELIMITED BY SIZE INTO WORK-RECORD
+       MOVE WORK-RECORD TO MAINT-LOG-RECORD
+       WRITE MAINT-LOG-RECORD.
+       CLOSE ACCOUNT-FILE TRANSACTION-FILE MAINT-LOG-FILE.
+       STOP RUN.
+
+       VALIDATE-TRANSACTION.
+           *> Balance is the only field CALC-INTEREST still trusts off
+           *> account_data.ps -- it now looks up the rate itself from the
+           *> published balance-tier schedule, so a blank or zero
+           *> TRANS-RATE-STR no longer makes a transaction invalid.
+           MOVE FUNCTION NUMVAL(TRANS-BALANCE-STR) TO ACCT-BALANCE
+           IF TRANS-BALANCE-STR = SPACES
+               MOVE ZERO TO ACCT-BALANCE
+           END-IF.
+
+       LOG-RESULT.
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account " TRANS-ACCT-ID " transaction '" TRANS-CODE
+                  "' applied" DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO MAINT-LOG-RECORD
+           WRITE MAINT-LOG-RECORD.
+
+       LOG-FAILURE.
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account " TRANS-ACCT-ID " transaction '" TRANS-CODE
+                  "' rejected, status " ACCOUNT-STATUS
+                  DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO MAINT-LOG-RECORD
+           WRITE MAINT-LOG-RECORD.
+
+       LOG-INVALID-DATA.
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account " TRANS-ACCT-ID
+                  " transaction rejected, invalid balance"
+                  DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO MAINT-LOG-RECORD
+           WRITE MAINT-LOG-RECORD.
