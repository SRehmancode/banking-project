@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-LOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\account_data.ps"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-ID
+           FILE STATUS IS ACCOUNT-STATUS.
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\lookup_request.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT LOOKUP-LOG-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\lookup_log.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT CONTROL-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\control_param.ps"
+           ORGANIZATION IS LINE SEQUENTIAL  *> Line breaks are implicit
+           FILE STATUS IS CONTROL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
+       FD  LOOKUP-REQUEST-FILE
+           RECORD CONTAINS 6 CHARACTERS.  *> One ACCT-ID per line
+       01  LOOKUP-REQUEST-RECORD PIC X(6).
+       FD  LOOKUP-LOG-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01  LOOKUP-LOG-RECORD     PIC X(120).
+       FD  CONTROL-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+           COPY CONTROLREC.
+       WORKING-STORAGE SECTION.
+       01  END-OF-FILE            PIC X VALUE "N".
+           88  END-OF-FILE-SW     VALUE "Y".
+       01  ACCOUNT-STATUS         PIC XX VALUE "00".
+           88  ACCOUNT-STATUS-OK  VALUE "00".
+       01  CONTROL-STATUS         PIC XX VALUE "00".
+           88  CONTROL-STATUS-OK  VALUE "00".
+       01  REQUESTED-ACCT-ID      PIC 9(6).
+       01  WORK-AREA.
+           05  ACCT-BALANCE       PIC 9(7)V99.
+           05  RATE               PIC 9(2)V99.
+           05  INTEREST-AMOUNT    PIC 9(7)V99.
+           05  USD-INTEREST-AMOUNT PIC 9(7)V99.
+           05  USD-BALANCE        PIC 9(7)V99.
+           05  TERM-MONTHS        PIC 9(2).
+       01  TIMEAT                PIC 9(2)V9999.
+           *> Time factor used in the interest formulas, in YEARS -- see
+           *> the same field in CALC-INTEREST.
+       01  STANDING-DEFAULTS.
+           *> Top-tier rate and default term, read from CONTROL-FILE
+           *> below just like CALC-INTEREST does, so a teller's quote
+           *> for the top balance tier tracks whatever operations last
+           *> published there.  These VALUE clauses are only the
+           *> fallback used when control_param.ps can't be opened.
+           05  STANDING-RATE       PIC 9(2)V99 VALUE 5.50.
+           05  STANDING-TIMEAT     PIC 9(2)V9999 VALUE 2.
+       01  RATE-SCHEDULE.
+           *> Same published balance-tier schedule CALC-INTEREST uses,
+           *> so a teller's quoted rate matches what the nightly run
+           *> will actually apply.
+           05  RATE-TIER OCCURS 3 TIMES.
+               10  TIER-MAX-BALANCE  PIC 9(7)V99.
+               10  TIER-RATE         PIC 9(2)V99.
+       01  RATE-TIER-SUB          PIC 9(1).
+       01  EXCHANGE-SCHEDULE.
+           *> Same exchange schedule CALC-INTEREST uses.
+           05  EXCHANGE-TIER OCCURS 4 TIMES.
+               10  EXCHANGE-CCY-CODE  PIC X(3).
+               10  EXCHANGE-RATE      PIC 9(2)V9999.
+       01  EXCHANGE-TIER-SUB      PIC 9(1).
+       01  WORK-RECORD           PIC X(120) VALUE SPACES.
+       01  EDITED-FIELDS.
+           05  EDITED-BALANCE     PIC Z(6)9.99.
+           05  EDITED-RATE        PIC Z(2)9.99.
+           05  EDITED-INTEREST    PIC Z(6)9.99.
+           05  EDITED-USD-INTEREST PIC Z(6)9.99.
+       PROCEDURE DIVISION.
+       OPEN INPUT ACCOUNT-FILE
+            INPUT LOOKUP-REQUEST-FILE
+            OUTPUT LOOKUP-LOG-FILE.
+       IF NOT ACCOUNT-STATUS-OK
+           DISPLAY "Unable to open ACCOUNT-FILE, status " ACCOUNT-STATUS
+           CLOSE LOOKUP-REQUEST-FILE LOOKUP-LOG-FILE
+           STOP RUN
+       END-IF.
+       *> A missing control_param.ps is not fatal -- fall back to the
+       *> compiled-in standing rate/term, same as CALC-INTEREST does.
+       OPEN INPUT CONTROL-FILE.
+       IF CONTROL-STATUS-OK
+           READ CONTROL-FILE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(CTL-RATE-STR) TO STANDING-RATE
+                   MOVE FUNCTION NUMVAL(CTL-TIMEAT-STR) TO
+                   STANDING-TIMEAT
+           END-READ
+           CLOSE CONTROL-FILE
+       END-IF.
+       MOVE 999.99 TO TIER-MAX-BALANCE(1)
+       MOVE 3.00 TO TIER-RATE(1)
+       MOVE 9999.99 TO TIER-MAX-BALANCE(2)
+       MOVE 4.00 TO TIER-RATE(2)
+       MOVE 9999999.99 TO TIER-MAX-BALANCE(3)
+       MOVE STANDING-RATE TO TIER-RATE(3)
+       MOVE "USD" TO EXCHANGE-CCY-CODE(1)
+       MOVE 1.0000 TO EXCHANGE-RATE(1)
+       MOVE "EUR" TO EXCHANGE-CCY-CODE(2)
+       MOVE 1.0800 TO EXCHANGE-RATE(2)
+       MOVE "GBP" TO EXCHANGE-CCY-CODE(3)
+       MOVE 1.2700 TO EXCHANGE-RATE(3)
+       MOVE "CAD" TO EXCHANGE-CCY-CODE(4)
+       MOVE 0.7400 TO EXCHANGE-RATE(4)
+       PERFORM UNTIL END-OF-FILE-SW
+           READ LOOKUP-REQUEST-FILE
+               AT END MOVE "Y" TO END-OF-FILE
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(LOOKUP-REQUEST-RECORD) TO
+                       REQUESTED-ACCT-ID
+                   MOVE REQUESTED-ACCT-ID TO ACCT-ID
+                   *> Direct keyed read -- no full scan of account_data.ps
+                   *> is needed to answer one teller's question.
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           PERFORM LOG-NOT-FOUND
+                       NOT INVALID KEY
+                           PERFORM LOG-ACCOUNT-INTEREST
+                   END-READ
+           END-READ
+       END-PERFORM.
+       CLOSE ACCOUNT-FILE LOOKUP-REQUEST-FILE LOOKUP-LOG-FILE.
+       STOP RUN.
+
+       LOG-ACCOUNT-INTEREST.
+           MOVE FUNCTION NUMVAL(ACCT-BALANCE-STR) TO ACCT-BALANCE
+           IF CURRENCY-CODE = SPACES
+               MOVE "USD" TO CURRENCY-CODE
+           END-IF
+           MOVE 1 TO EXCHANGE-TIER-SUB
+           PERFORM UNTIL EXCHANGE-TIER-SUB > 4
+               OR CURRENCY-CODE =
+                  EXCHANGE-CCY-CODE(EXCHANGE-TIER-SUB)
+               ADD 1 TO EXCHANGE-TIER-SUB
+           END-PERFORM
+           IF EXCHANGE-TIER-SUB > 4
+               MOVE 1 TO EXCHANGE-TIER-SUB  *> Unknown code, USD
+           END-IF
+           COMPUTE USD-BALANCE ROUNDED =
+               ACCT-BALANCE * EXCHANGE-RATE(EXCHANGE-TIER-SUB)
+           MOVE 1 TO RATE-TIER-SUB
+           PERFORM UNTIL RATE-TIER-SUB >= 3
+               OR USD-BALANCE <=
+                  TIER-MAX-BALANCE(RATE-TIER-SUB)
+               ADD 1 TO RATE-TIER-SUB
+           END-PERFORM
+           MOVE TIER-RATE(RATE-TIER-SUB) TO RATE
+           IF TERM-STR = SPACES OR TERM-STR = ZEROS
+               MOVE STANDING-TIMEAT TO TIMEAT
+           ELSE
+               MOVE FUNCTION NUMVAL(TERM-STR) TO TERM-MONTHS
+               *> TERM-STR is a month count; the formulas below both
+               *> expect TIMEAT in years.
+               COMPUTE TIMEAT ROUNDED = TERM-MONTHS / 12
+           END-IF
+           IF ACCT-TYPE-STR = "C"
+               COMPUTE INTEREST-AMOUNT ROUNDED =
+                   (ACCT-BALANCE * ((1 + (RATE / 100)) ** TIMEAT))
+                   - ACCT-BALANCE
+           ELSE
+               COMPUTE INTEREST-AMOUNT =
+                   (ACCT-BALANCE * RATE * TIMEAT) / 100
+           END-IF
+           COMPUTE USD-INTEREST-AMOUNT ROUNDED =
+               INTEREST-AMOUNT * EXCHANGE-RATE(EXCHANGE-TIER-SUB)
+           MOVE ACCT-BALANCE TO EDITED-BALANCE
+           MOVE RATE TO EDITED-RATE
+           MOVE INTEREST-AMOUNT TO EDITED-INTEREST
+           MOVE USD-INTEREST-AMOUNT TO EDITED-USD-INTEREST
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account: " ACCT-ID
+                  " Currency: " CURRENCY-CODE
+                  " Balance: " EDITED-BALANCE
+                  " Rate: " EDITED-RATE
+                  " Interest: " EDITED-INTEREST
+                  " USD-Interest: " EDITED-USD-INTEREST
+                  DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO LOOKUP-LOG-RECORD
+           WRITE LOOKUP-LOG-RECORD.
+
+       LOG-NOT-FOUND.
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account " REQUESTED-ACCT-ID
+                  " not found" DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO LOOKUP-LOG-RECORD
+           WRITE LOOKUP-LOG-RECORD.
