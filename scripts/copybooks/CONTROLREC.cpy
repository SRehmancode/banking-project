@@ -0,0 +1,17 @@
+      *> Standing-defaults control record, shared by CALC-INTEREST and
+      *> any other program that needs the same published top-tier rate
+      *> and default term (and, for CALC-INTEREST, the optional
+      *> reconciliation totals for this run).
+       01  CONTROL-RECORD.
+           05  CTL-RATE-STR       PIC X(5).    *> Standing rate, e.g. "05.50"
+           05  CTL-FILLER1        PIC X.
+           05  CTL-TIMEAT-STR     PIC X(2).    *> Standard term, in years,
+               *> e.g. "02"
+           05  CTL-FILLER2        PIC X.
+           05  CTL-EXPECT-COUNT-STR PIC X(6). *> Expected record count for
+               *> this run, blank if no reconciliation total is supplied
+           05  CTL-FILLER3        PIC X.
+           05  CTL-EXPECT-SUM-STR PIC X(12). *> Expected sum of
+               *> ACCT-BALANCE, wide enough for EXPECTED-BALANCE-SUM's
+               *> full 9(9)V99 range; blank if no reconciliation total
+               *> is supplied
