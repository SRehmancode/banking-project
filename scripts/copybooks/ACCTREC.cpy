@@ -0,0 +1,10 @@
+      *> Account master record layout, shared by CALC-INTEREST and the
+      *> programs that read or maintain account_data.ps directly.
+       01  ACCOUNT-DATA.
+           05  ACCT-ID            PIC 9(6).
+           05  ACCT-BALANCE-STR   PIC X(7).    *> e.g., "1950.00"
+           05  CURRENCY-CODE      PIC X(3).    *> ISO code, e.g. "USD";
+               *> blank is treated as USD, the home currency
+           05  INTEREST-RATE-STR  PIC X(3).    *> e.g., "5.5"
+           05  TERM-STR           PIC X(2).    *> Term in months, e.g., "06"
+           05  ACCT-TYPE-STR      PIC X(1).    *> "C" = compound, else simple
