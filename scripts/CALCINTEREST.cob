@@ -5,79 +5,588 @@
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO
            "C:\banking-mainframe-project\scripts\bin\account_data.ps"
-           ORGANIZATION IS LINE SEQUENTIAL
-           RECORD DELIMITER IS STANDARD-1.  *> Ensures line breaks
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ACCT-ID
+           FILE STATUS IS ACCOUNT-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO
            "C:\banking-mainframe-project\scripts\bin\output.ps"
-           ORGANIZATION IS LINE SEQUENTIAL
-           RECORD DELIMITER IS STANDARD-1.  *> Ensures line breaks
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT REJECT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\reject.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT CONTROL-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\control_param.ps"
+           ORGANIZATION IS LINE SEQUENTIAL  *> Line breaks are implicit
+           FILE STATUS IS CONTROL-STATUS.
+           SELECT YTD-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\ytd_interest.ps"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-ACCT-ID
+           FILE STATUS IS YTD-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\audit.ps"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT CSV-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\output.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.  *> Line breaks are implicit
+           SELECT CHECKPOINT-FILE ASSIGN TO
+           "C:\banking-mainframe-project\scripts\bin\checkpoint.ps"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHECKPOINT-KEY
+           FILE STATUS IS CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD  ACCOUNT-FILE
-           RECORD CONTAINS 20 CHARACTERS.  *> Match input line length
-       01  INPUT-RECORD          PIC X(20).  *> Adjust length based on max line length
+       FD  ACCOUNT-FILE.
+           COPY ACCTREC.
        FD  OUTPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS.  *> Match input line length
-       01  OUTPUT-RECORD          PIC X(80).
+           RECORD CONTAINS 120 CHARACTERS.  *> Wide enough for the longest
+               *> detail, trailer, or reconciliation line STRINGed below
+       01  OUTPUT-RECORD          PIC X(120).
+       FD  REJECT-FILE
+           RECORD CONTAINS 120 CHARACTERS.  *> Match output record length
+       01  REJECT-RECORD          PIC X(120).
+       FD  CONTROL-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+           COPY CONTROLREC.
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05  YTD-ACCT-ID        PIC 9(6).
+           05  YTD-INTEREST       PIC 9(9)V99.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01  AUDIT-RECORD           PIC X(120).
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-RECORD              PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-KEY      PIC X(4).
+           05  CHECKPOINT-ACCT-ID  PIC 9(6).
+           05  CHECKPOINT-READ-COUNT   PIC 9(6).
+           05  CHECKPOINT-BALANCE-SUM  PIC 9(9)V99.
+           05  CHECKPOINT-PROCESSED-COUNT   PIC 9(6).
+           05  CHECKPOINT-INVALID-COUNT     PIC 9(6).
+           05  CHECKPOINT-TOTAL-INTEREST    PIC 9(9)V99.
+           05  CHECKPOINT-TOTAL-INTEREST-USD PIC 9(9)V99.
+           05  CHECKPOINT-LINE-COUNT        PIC 9(3).
+           05  CHECKPOINT-PAGE-NUMBER       PIC 9(3).
        WORKING-STORAGE SECTION.
        01  END-OF-FILE            PIC X VALUE "N".
            88  END-OF-FILE-SW     VALUE "Y".
-       01  ACCOUNT-DATA.
-           05  ACCT-ID            PIC 9(6).
-           05  SPACE-FILLER1      PIC X.
-           05  ACCT-BALANCE-STR   PIC X(7).    *> e.g., "1950.00"
-           05  SPACE-FILLER2      PIC X.
-           05  INTEREST-RATE-STR  PIC X(3).    *> e.g., "5.5"
+       01  ACCOUNT-STATUS         PIC XX VALUE "00".
+           88  ACCOUNT-STATUS-OK  VALUE "00".
+       01  YTD-STATUS             PIC XX VALUE "00".
+           88  YTD-STATUS-OK      VALUE "00".
+       01  CONTROL-STATUS         PIC XX VALUE "00".
+           88  CONTROL-STATUS-OK  VALUE "00".
+       01  CHECKPOINT-STATUS      PIC XX VALUE "00".
+           88  CHECKPOINT-STATUS-OK  VALUE "00".
+       01  CHECKPOINT-CONTROLS.
+           *> Restart point: the last ACCT-ID successfully written to
+           *> OUTPUT-FILE.  Saved every CHECKPOINT-INTERVAL records so
+           *> a killed job can resume mid-file instead of reprocessing
+           *> account_data.ps from the top.  The interval is 1 -- every
+           *> record -- rather than a batch, since YTD-FILE's running
+           *> total is accumulated (not idempotently set) as each
+           *> account is processed; a restart position that is even one
+           *> record stale would re-add an already-posted account's
+           *> interest to YTD-FILE a second time.
+           05  CHECKPOINT-COUNT      PIC 9(4) VALUE ZERO.
+           05  CHECKPOINT-INTERVAL   PIC 9(4) VALUE 1.
+           05  RESUMING-RUN          PIC X VALUE "N".
+               88  RESUMING-RUN-SW   VALUE "Y".
+       01  RECONCILE-CONTROLS.
+           *> Expected control total from CONTROL-FILE, checked against
+           *> what was actually read off ACCOUNT-FILE this run.  Blank
+           *> expected fields mean no reconciliation total was supplied
+           *> for this run, so the check is skipped.
+           05  HAVE-EXPECTED-TOTALS  PIC X VALUE "N".
+               88  HAVE-EXPECTED-TOTALS-SW  VALUE "Y".
+           05  EXPECTED-COUNT         PIC 9(6) VALUE ZERO.
+           05  EXPECTED-BALANCE-SUM   PIC 9(9)V99 VALUE ZERO.
+           05  ACTUAL-READ-COUNT      PIC 9(6) VALUE ZERO.
+           05  ACTUAL-BALANCE-SUM     PIC 9(9)V99 VALUE ZERO.
        01  WORK-AREA.
            05  ACCT-BALANCE       PIC 9(7)V99. *> Numeric with decimal
            05  RATE               PIC 9(2)V99.
            05  INTEREST-AMOUNT    PIC 9(7)V99.
-       01  TIMEAT                PIC 9(2) VALUE 2.
-       01  WORK-RECORD           PIC X(80) VALUE SPACES.
+           05  USD-INTEREST-AMOUNT PIC 9(7)V99.
+           05  USD-BALANCE        PIC 9(7)V99.
+           05  TERM-MONTHS        PIC 9(2).    *> Account's own term, from file
+       01  TIMEAT                PIC 9(2)V9999.
+           *> Time factor used in the interest formula, in YEARS.  The
+           *> account's own term field (TERM-STR) is a month count, so
+           *> it is divided by 12 before use; a blank/zero term on the
+           *> input record instead falls back to the standing term
+           *> factor read from CONTROL-FILE (CTL-DEFAULT-TIMEAT), which
+           *> is already expressed in years, so operations can change
+           *> the standard without a recompile.
+       01  CTL-DEFAULTS.
+           05  CTL-DEFAULT-RATE   PIC 9(2)V99.
+           05  CTL-DEFAULT-TIMEAT PIC 9(2).
+       01  RATE-SCHEDULE.
+           *> Published rate schedule by balance tier.  RATE is looked
+           *> up from ACCT-BALANCE here rather than trusted off
+           *> INTEREST-RATE-STR, so a bad edit to account_data.ps can no
+           *> longer silently apply the wrong rate.
+           05  RATE-TIER OCCURS 3 TIMES.
+               10  TIER-MAX-BALANCE  PIC 9(7)V99.
+               10  TIER-RATE         PIC 9(2)V99.
+       01  RATE-TIER-SUB          PIC 9(1).
+       01  EXCHANGE-SCHEDULE.
+           *> Exchange rate to USD, the home currency, for accounts
+           *> booked in another currency.  A code on the account record
+           *> that isn't in this table falls back to the USD entry
+           *> rather than misreporting a foreign balance as par value.
+           05  EXCHANGE-TIER OCCURS 4 TIMES.
+               10  EXCHANGE-CCY-CODE  PIC X(3).
+               10  EXCHANGE-RATE      PIC 9(2)V9999.
+       01  EXCHANGE-TIER-SUB      PIC 9(1).
+       01  WORK-RECORD           PIC X(120) VALUE SPACES.
        01  EDITED-FIELDS.
            05  EDITED-BALANCE     PIC Z(6)9.99.
            05  EDITED-RATE        PIC Z(2)9.99.
            05  EDITED-INTEREST    PIC Z(6)9.99.
+           05  EDITED-USD-INTEREST PIC Z(6)9.99.
+       01  RUN-TOTALS.
+           *> Tallied while the account file is read, written out as a
+           *> trailer record so EOD balancing doesn't need a hand count.
+           05  PROCESSED-COUNT    PIC 9(6) VALUE ZERO.
+           05  INVALID-COUNT      PIC 9(6) VALUE ZERO.
+           05  TOTAL-INTEREST     PIC 9(9)V99 VALUE ZERO.
+           *> Native-currency total; meaningful only when every account
+           *> in the file shares one currency.  TOTAL-INTEREST-USD below
+           *> is the figure to hand a supervisor once the file mixes
+           *> currencies, since it rolls up on one common basis.
+           05  TOTAL-INTEREST-USD PIC 9(9)V99 VALUE ZERO.
+       01  EDITED-TOTALS.
+           05  EDITED-PROCESSED   PIC Z(5)9.
+           05  EDITED-INVALID     PIC Z(5)9.
+           05  EDITED-TOTAL-INT   PIC Z(8)9.99.
+           05  EDITED-TOTAL-INT-USD PIC Z(8)9.99.
+       01  EDITED-RECONCILE.
+           05  EDITED-EXPECT-COUNT  PIC Z(5)9.
+           05  EDITED-ACTUAL-COUNT  PIC Z(5)9.
+           05  EDITED-EXPECT-SUM    PIC Z(8)9.99.
+           05  EDITED-ACTUAL-SUM    PIC Z(8)9.99.
+       01  REPORT-CONTROLS.
+           *> Drives the page headers below: a new header prints every
+           *> LINES-PER-PAGE detail lines instead of once at the top.
+           05  LINE-COUNT         PIC 9(3) VALUE ZERO.
+           05  PAGE-NUMBER        PIC 9(3) VALUE ZERO.
+           05  LINES-PER-PAGE     PIC 9(3) VALUE 20.
+       01  TODAYS-DATE.
+           05  RUN-YEAR           PIC 9(4).
+           05  RUN-MONTH          PIC 9(2).
+           05  RUN-DAY            PIC 9(2).
+       01  RUN-DATE-EDITED        PIC X(10).
+       01  RUN-TIME-OF-DAY.
+           05  RUN-HOUR           PIC 9(2).
+           05  RUN-MINUTE         PIC 9(2).
+           05  RUN-SECOND         PIC 9(2).
+       01  RUN-TIMESTAMP-EDITED   PIC X(19).
+       01  PAGE-NUMBER-EDITED     PIC Z(2)9.
+       01  HEADER-LINE-1          PIC X(120).
+       01  HEADER-LINE-2          PIC X(120).
        PROCEDURE DIVISION.
-       OPEN INPUT ACCOUNT-FILE
-            OUTPUT OUTPUT-FILE.
+       OPEN INPUT ACCOUNT-FILE.
+       IF NOT ACCOUNT-STATUS-OK
+           DISPLAY "Unable to open ACCOUNT-FILE, status " ACCOUNT-STATUS
+           STOP RUN
+       END-IF.
+       OPEN INPUT CONTROL-FILE.
+       PERFORM OPEN-YTD-FILE.
+       PERFORM OPEN-CHECKPOINT-FILE.
+       MOVE "CKPT" TO CHECKPOINT-KEY
+       READ CHECKPOINT-FILE
+           INVALID KEY
+               MOVE ZERO TO CHECKPOINT-ACCT-ID
+               MOVE ZERO TO CHECKPOINT-READ-COUNT
+               MOVE ZERO TO CHECKPOINT-BALANCE-SUM
+               MOVE ZERO TO CHECKPOINT-PROCESSED-COUNT
+               MOVE ZERO TO CHECKPOINT-INVALID-COUNT
+               MOVE ZERO TO CHECKPOINT-TOTAL-INTEREST
+               MOVE ZERO TO CHECKPOINT-TOTAL-INTEREST-USD
+               MOVE ZERO TO CHECKPOINT-LINE-COUNT
+               MOVE ZERO TO CHECKPOINT-PAGE-NUMBER
+               WRITE CHECKPOINT-RECORD
+           NOT INVALID KEY
+               IF CHECKPOINT-ACCT-ID NOT = ZERO
+                   MOVE "Y" TO RESUMING-RUN
+                   MOVE CHECKPOINT-READ-COUNT TO ACTUAL-READ-COUNT
+                   MOVE CHECKPOINT-BALANCE-SUM TO ACTUAL-BALANCE-SUM
+                   MOVE CHECKPOINT-PROCESSED-COUNT TO PROCESSED-COUNT
+                   MOVE CHECKPOINT-INVALID-COUNT TO INVALID-COUNT
+                   MOVE CHECKPOINT-TOTAL-INTEREST TO TOTAL-INTEREST
+                   MOVE CHECKPOINT-TOTAL-INTEREST-USD TO
+                       TOTAL-INTEREST-USD
+                   MOVE CHECKPOINT-LINE-COUNT TO LINE-COUNT
+                   MOVE CHECKPOINT-PAGE-NUMBER TO PAGE-NUMBER
+                   MOVE CHECKPOINT-ACCT-ID TO ACCT-ID
+                   START ACCOUNT-FILE KEY IS GREATER THAN ACCT-ID
+                       INVALID KEY
+                           MOVE "Y" TO END-OF-FILE
+                   END-START
+               END-IF
+       END-READ.
+       IF RESUMING-RUN-SW
+           DISPLAY "Resuming after checkpoint, ACCT-ID='" ACCT-ID "'"
+           *> A resumed run must append to the detail, reject, audit and
+           *> CSV files rather than reopen them OUTPUT -- that would
+           *> truncate every row the earlier, abended attempt already
+           *> wrote before the crash.
+           OPEN EXTEND OUTPUT-FILE
+           OPEN EXTEND REJECT-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN EXTEND CSV-FILE
+       ELSE
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT CSV-FILE
+       END-IF.
+       *> A missing control_param.ps is not fatal -- OPEN INPUT against a
+       *> LINE SEQUENTIAL file that doesn't exist fails the OPEN itself
+       *> rather than falling through to READ's AT END, so the fallback
+       *> to the old hardcoded standing rate/term has to be handled here
+       *> rather than in the READ below.
+       IF CONTROL-STATUS-OK
+           READ CONTROL-FILE
+               AT END
+                   MOVE 5.50 TO CTL-DEFAULT-RATE
+                   MOVE 2 TO CTL-DEFAULT-TIMEAT
+               NOT AT END
+                   MOVE FUNCTION NUMVAL(CTL-RATE-STR) TO
+                   CTL-DEFAULT-RATE
+                   MOVE FUNCTION NUMVAL(CTL-TIMEAT-STR) TO
+                   CTL-DEFAULT-TIMEAT
+                   IF CTL-EXPECT-COUNT-STR NOT = SPACES
+                       AND CTL-EXPECT-SUM-STR NOT = SPACES
+                       MOVE "Y" TO HAVE-EXPECTED-TOTALS
+                       MOVE FUNCTION NUMVAL(CTL-EXPECT-COUNT-STR) TO
+                       EXPECTED-COUNT
+                       MOVE FUNCTION NUMVAL(CTL-EXPECT-SUM-STR) TO
+                       EXPECTED-BALANCE-SUM
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+       ELSE
+           MOVE 5.50 TO CTL-DEFAULT-RATE
+           MOVE 2 TO CTL-DEFAULT-TIMEAT
+       END-IF.
+       MOVE 999.99 TO TIER-MAX-BALANCE(1)
+       MOVE 3.00 TO TIER-RATE(1)
+       MOVE 9999.99 TO TIER-MAX-BALANCE(2)
+       MOVE 4.00 TO TIER-RATE(2)
+       MOVE 9999999.99 TO TIER-MAX-BALANCE(3)
+       *> Top-tier rate still comes from CONTROL-FILE (CTL-DEFAULT-RATE)
+       *> so operations can move the published top rate without a
+       *> recompile, same as the standing rate always worked before
+       *> this schedule existed.
+       MOVE CTL-DEFAULT-RATE TO TIER-RATE(3)
+       MOVE "USD" TO EXCHANGE-CCY-CODE(1)
+       MOVE 1.0000 TO EXCHANGE-RATE(1)
+       MOVE "EUR" TO EXCHANGE-CCY-CODE(2)
+       MOVE 1.0800 TO EXCHANGE-RATE(2)
+       MOVE "GBP" TO EXCHANGE-CCY-CODE(3)
+       MOVE 1.2700 TO EXCHANGE-RATE(3)
+       MOVE "CAD" TO EXCHANGE-CCY-CODE(4)
+       MOVE 0.7400 TO EXCHANGE-RATE(4)
+       MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-YEAR
+       MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-MONTH
+       MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-DAY
+       STRING RUN-MONTH "/" RUN-DAY "/" RUN-YEAR
+              DELIMITED BY SIZE INTO RUN-DATE-EDITED
+       MOVE FUNCTION CURRENT-DATE(9:2) TO RUN-HOUR
+       MOVE FUNCTION CURRENT-DATE(11:2) TO RUN-MINUTE
+       MOVE FUNCTION CURRENT-DATE(13:2) TO RUN-SECOND
+       STRING RUN-DATE-EDITED " " RUN-HOUR ":" RUN-MINUTE ":" RUN-SECOND
+              DELIMITED BY SIZE INTO RUN-TIMESTAMP-EDITED
+       IF NOT RESUMING-RUN-SW
+           MOVE "ACCT-ID,CURRENCY,BALANCE,RATE,INTEREST,USD-INTEREST"
+                TO CSV-RECORD
+           WRITE CSV-RECORD
+       END-IF.
        PERFORM UNTIL END-OF-FILE-SW
            READ ACCOUNT-FILE
                AT END MOVE "Y" TO END-OF-FILE
                NOT AT END
-                   DISPLAY "Raw Input: '" INPUT-RECORD "'"  *> Show raw line
-                   UNSTRING INPUT-RECORD DELIMITED BY SPACE
-                       INTO ACCT-ID ACCT-BALANCE-STR INTEREST-RATE-STR
-                   END-UNSTRING
-                   DISPLAY "Parsed: ACCT-ID='" ACCT-ID "' BALANCE='"
-                   ACCT-BALANCE-STR "' RATE='" INTEREST-RATE-STR "'"
+                   DISPLAY "Read: ACCT-ID='" ACCT-ID "' BALANCE='"
+                   ACCT-BALANCE-STR "' RATE='" INTEREST-RATE-STR
+                   "' TERM='" TERM-STR "'"
                    MOVE FUNCTION NUMVAL(ACCT-BALANCE-STR) TO
                    ACCT-BALANCE  *> Convert string to number
-                   MOVE FUNCTION NUMVAL(INTEREST-RATE-STR) TO RATE
+                   IF CURRENCY-CODE = SPACES
+                       MOVE "USD" TO CURRENCY-CODE
+                   END-IF
+                   ADD 1 TO ACTUAL-READ-COUNT
+                   ADD ACCT-BALANCE TO ACTUAL-BALANCE-SUM
+                   *> Convert to USD before the tier scan below, so a
+                   *> foreign-currency account is classified by its true
+                   *> economic size rather than its face value in
+                   *> another currency.
+                   MOVE 1 TO EXCHANGE-TIER-SUB
+                   PERFORM UNTIL EXCHANGE-TIER-SUB > 4
+                       OR CURRENCY-CODE =
+                          EXCHANGE-CCY-CODE(EXCHANGE-TIER-SUB)
+                       ADD 1 TO EXCHANGE-TIER-SUB
+                   END-PERFORM
+                   IF EXCHANGE-TIER-SUB > 4
+                       MOVE 1 TO EXCHANGE-TIER-SUB  *> Unknown code, USD
+                   END-IF
+                   COMPUTE USD-BALANCE ROUNDED =
+                       ACCT-BALANCE * EXCHANGE-RATE(EXCHANGE-TIER-SUB)
+                   *> RATE comes off the published tier schedule keyed
+                   *> by the USD-equivalent balance, not off
+                   *> INTEREST-RATE-STR; the field is still parsed onto
+                   *> the record above but is no longer trusted for the
+                   *> actual calculation.
+                   MOVE 1 TO RATE-TIER-SUB
+                   PERFORM UNTIL RATE-TIER-SUB >= 3
+                       OR USD-BALANCE <=
+                          TIER-MAX-BALANCE(RATE-TIER-SUB)
+                       ADD 1 TO RATE-TIER-SUB
+                   END-PERFORM
+                   MOVE TIER-RATE(RATE-TIER-SUB) TO RATE
+                   IF TERM-STR = SPACES OR TERM-STR = ZEROS
+                       MOVE CTL-DEFAULT-TIMEAT TO TIMEAT
+                   ELSE
+                       MOVE FUNCTION NUMVAL(TERM-STR) TO TERM-MONTHS
+                       *> TERM-STR is a month count; the formulas below
+                       *> both expect TIMEAT in years.
+                       COMPUTE TIMEAT ROUNDED = TERM-MONTHS / 12
+                   END-IF
                    IF ACCT-BALANCE = 0 OR RATE = 0 OR
-                ACCT-BALANCE-STR = SPACES OR INTEREST-RATE-STR = SPACES
+                ACCT-BALANCE-STR = SPACES
                    MOVE "Warning: Invalid data for Account: "
                         TO WORK-RECORD
                     STRING WORK-RECORD ACCT-ID DELIMITED BY SIZE
                         INTO WORK-RECORD
-                    MOVE WORK-RECORD TO OUTPUT-RECORD
-                   WRITE OUTPUT-RECORD
+                    MOVE WORK-RECORD TO REJECT-RECORD
+                   WRITE REJECT-RECORD
+                   ADD 1 TO INVALID-COUNT
+                   MOVE ZERO TO INTEREST-AMOUNT
+                   PERFORM WRITE-AUDIT-RECORD
                    ELSE
+                    IF ACCT-TYPE-STR = "C"
+              *> Compound accounts (CDs / term deposits) compound over
+              *> TIMEAT periods rather than taking one flat cut.
+              COMPUTE INTEREST-AMOUNT ROUNDED =
+                        (ACCT-BALANCE * ((1 + (RATE / 100)) ** TIMEAT))
+                        - ACCT-BALANCE
+                    ELSE
               COMPUTE INTEREST-AMOUNT =
                                     (ACCT-BALANCE * RATE * TIMEAT) / 100
+                    END-IF
+                    *> Interest earns in the account's own currency;
+                    *> USD-INTEREST-AMOUNT is that figure converted to
+                    *> the home currency so mixed-currency files can
+                    *> still be compared on one basis.  EXCHANGE-TIER-SUB
+                    *> is already positioned from the balance-tier scan
+                    *> above, so it isn't rescanned here.
+                    COMPUTE USD-INTEREST-AMOUNT ROUNDED =
+                        INTEREST-AMOUNT *
+                        EXCHANGE-RATE(EXCHANGE-TIER-SUB)
                     MOVE ACCT-BALANCE TO EDITED-BALANCE
                     MOVE RATE TO EDITED-RATE
                     MOVE INTEREST-AMOUNT TO EDITED-INTEREST
+                    MOVE USD-INTEREST-AMOUNT TO EDITED-USD-INTEREST
                     MOVE SPACES TO WORK-RECORD  *> Clear before new string
               STRING "Account: " ACCT-ID
+                     " Currency: " CURRENCY-CODE
                      " Balance: " EDITED-BALANCE
                      " Rate: "   EDITED-RATE
                      " Interest: " EDITED-INTEREST
+                     " USD-Interest: " EDITED-USD-INTEREST
                      DELIMITED BY SIZE INTO WORK-RECORD
                      MOVE WORK-RECORD TO OUTPUT-RECORD
+                     IF LINE-COUNT = ZERO
+                         PERFORM PRINT-REPORT-HEADER
+                     END-IF
                      WRITE OUTPUT-RECORD  *> Ensure line break
+                     ADD 1 TO LINE-COUNT
+                     IF LINE-COUNT >= LINES-PER-PAGE
+                         MOVE ZERO TO LINE-COUNT
+                     END-IF
+                     ADD 1 TO PROCESSED-COUNT
+                     ADD INTEREST-AMOUNT TO TOTAL-INTEREST
+                     ADD USD-INTEREST-AMOUNT TO TOTAL-INTEREST-USD
+                     STRING ACCT-ID ","
+                            CURRENCY-CODE ","
+                            FUNCTION TRIM(EDITED-BALANCE) ","
+                            FUNCTION TRIM(EDITED-RATE) ","
+                            FUNCTION TRIM(EDITED-INTEREST) ","
+                            FUNCTION TRIM(EDITED-USD-INTEREST)
+                            DELIMITED BY SIZE INTO CSV-RECORD
+                     WRITE CSV-RECORD
+                     MOVE ACCT-ID TO YTD-ACCT-ID
+                     READ YTD-FILE
+                         INVALID KEY
+                             MOVE INTEREST-AMOUNT TO YTD-INTEREST
+                             WRITE YTD-RECORD
+                         NOT INVALID KEY
+                             ADD INTEREST-AMOUNT TO YTD-INTEREST
+                             REWRITE YTD-RECORD
+                     END-READ
+                     PERFORM WRITE-AUDIT-RECORD
+                     ADD 1 TO CHECKPOINT-COUNT
+                     IF CHECKPOINT-COUNT >= CHECKPOINT-INTERVAL
+                         MOVE ACCT-ID TO CHECKPOINT-ACCT-ID
+                         MOVE ACTUAL-READ-COUNT TO CHECKPOINT-READ-COUNT
+                         MOVE ACTUAL-BALANCE-SUM TO
+                             CHECKPOINT-BALANCE-SUM
+                         MOVE PROCESSED-COUNT TO
+                             CHECKPOINT-PROCESSED-COUNT
+                         MOVE INVALID-COUNT TO CHECKPOINT-INVALID-COUNT
+                         MOVE TOTAL-INTEREST TO
+                             CHECKPOINT-TOTAL-INTEREST
+                         MOVE TOTAL-INTEREST-USD TO
+                             CHECKPOINT-TOTAL-INTEREST-USD
+                         MOVE LINE-COUNT TO CHECKPOINT-LINE-COUNT
+                         MOVE PAGE-NUMBER TO CHECKPOINT-PAGE-NUMBER
+                         REWRITE CHECKPOINT-RECORD
+                         MOVE ZERO TO CHECKPOINT-COUNT
+                     END-IF
            END-IF
            END-READ
        END-PERFORM.
-       CLOSE ACCOUNT-FILE OUTPUT-FILE.
+       MOVE PROCESSED-COUNT TO EDITED-PROCESSED
+       MOVE INVALID-COUNT TO EDITED-INVALID
+       MOVE TOTAL-INTEREST TO EDITED-TOTAL-INT
+       MOVE TOTAL-INTEREST-USD TO EDITED-TOTAL-INT-USD
+       MOVE SPACES TO WORK-RECORD
+       STRING "Totals - Processed: " EDITED-PROCESSED
+              " Invalid: " EDITED-INVALID
+              " Total Interest: " EDITED-TOTAL-INT
+              DELIMITED BY SIZE INTO WORK-RECORD
+       MOVE WORK-RECORD TO OUTPUT-RECORD
+       WRITE OUTPUT-RECORD  *> Trailer record for EOD sign-off
+       *> Native-currency total above is only meaningful for a
+       *> single-currency file; this USD rollup is the figure to
+       *> hand a supervisor once the file mixes currencies.
+       MOVE SPACES TO WORK-RECORD
+       STRING "Total Interest (USD): " EDITED-TOTAL-INT-USD
+              DELIMITED BY SIZE INTO WORK-RECORD
+       MOVE WORK-RECORD TO OUTPUT-RECORD
+       WRITE OUTPUT-RECORD.
+       IF HAVE-EXPECTED-TOTALS-SW
+           PERFORM WRITE-RECONCILIATION-LINE
+       END-IF
+       *> Run reached its own AT END cleanly, so there is nothing left
+       *> to restart from; clear the checkpoint for the next full run.
+       MOVE ZERO TO CHECKPOINT-ACCT-ID
+       MOVE ZERO TO CHECKPOINT-READ-COUNT
+       MOVE ZERO TO CHECKPOINT-BALANCE-SUM
+       MOVE ZERO TO CHECKPOINT-PROCESSED-COUNT
+       MOVE ZERO TO CHECKPOINT-INVALID-COUNT
+       MOVE ZERO TO CHECKPOINT-TOTAL-INTEREST
+       MOVE ZERO TO CHECKPOINT-TOTAL-INTEREST-USD
+       MOVE ZERO TO CHECKPOINT-LINE-COUNT
+       MOVE ZERO TO CHECKPOINT-PAGE-NUMBER
+       REWRITE CHECKPOINT-RECORD
+       CLOSE ACCOUNT-FILE OUTPUT-FILE REJECT-FILE YTD-FILE AUDIT-FILE
+             CSV-FILE CHECKPOINT-FILE.
        STOP RUN.
+
+       OPEN-YTD-FILE.
+           *> YTD-FILE may not exist yet on a brand-new install; opening
+           *> a missing indexed file I-O fails with status "35", so
+           *> create it empty first and then reopen it for update.
+           OPEN I-O YTD-FILE
+           IF YTD-STATUS = "35"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF
+           IF NOT YTD-STATUS-OK
+               DISPLAY "Unable to open YTD-FILE, status " YTD-STATUS
+               STOP RUN
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+           *> Same first-run bootstrap as OPEN-YTD-FILE above.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF NOT CHECKPOINT-STATUS-OK
+               DISPLAY "Unable to open CHECKPOINT-FILE, status "
+                   CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-RECONCILIATION-LINE.
+           *> Flags a mismatch between what CONTROL-FILE said to expect
+           *> for this run and what was actually read off ACCOUNT-FILE,
+           *> so a dropped or duplicated upstream record doesn't slip
+           *> through as a quietly wrong population.
+           MOVE EXPECTED-COUNT TO EDITED-EXPECT-COUNT
+           MOVE ACTUAL-READ-COUNT TO EDITED-ACTUAL-COUNT
+           MOVE EXPECTED-BALANCE-SUM TO EDITED-EXPECT-SUM
+           MOVE ACTUAL-BALANCE-SUM TO EDITED-ACTUAL-SUM
+           MOVE SPACES TO WORK-RECORD
+           IF EXPECTED-COUNT = ACTUAL-READ-COUNT
+               AND EXPECTED-BALANCE-SUM = ACTUAL-BALANCE-SUM
+               STRING "Control totals BALANCED - Count: "
+                      EDITED-ACTUAL-COUNT
+                      " Sum: " EDITED-ACTUAL-SUM
+                      DELIMITED BY SIZE INTO WORK-RECORD
+           ELSE
+               STRING "*** OUT OF BALANCE *** Expected Count: "
+                      EDITED-EXPECT-COUNT " Sum: " EDITED-EXPECT-SUM
+                      " Actual Count: " EDITED-ACTUAL-COUNT
+                      " Sum: " EDITED-ACTUAL-SUM
+                      DELIMITED BY SIZE INTO WORK-RECORD
+           END-IF
+           MOVE WORK-RECORD TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           *> Durable compliance record of what balance, rate, and
+           *> interest figure were used for every account this run
+           *> touches, valid or rejected, so an examiner asking how a
+           *> given account's interest was derived has something to
+           *> pull besides the console DISPLAY log.
+           MOVE ACCT-BALANCE TO EDITED-BALANCE
+           MOVE RATE TO EDITED-RATE
+           MOVE INTEREST-AMOUNT TO EDITED-INTEREST
+           MOVE SPACES TO WORK-RECORD
+           STRING "Account: " ACCT-ID
+                  " Currency: " CURRENCY-CODE
+                  " Balance: " EDITED-BALANCE
+                  " Rate: "   EDITED-RATE
+                  " Interest: " EDITED-INTEREST
+                  " Timestamp: " RUN-TIMESTAMP-EDITED
+                  DELIMITED BY SIZE INTO WORK-RECORD
+           MOVE WORK-RECORD TO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       PRINT-REPORT-HEADER.
+           *> Report header: run date and page number, reprinted every
+           *> LINES-PER-PAGE detail lines so a printed copy is readable
+           *> without a hand-typed cover sheet.
+           ADD 1 TO PAGE-NUMBER
+           MOVE PAGE-NUMBER TO PAGE-NUMBER-EDITED
+           MOVE SPACES TO HEADER-LINE-1 HEADER-LINE-2
+           STRING "Daily Interest Report" DELIMITED BY SIZE
+                  "        Run Date: " DELIMITED BY SIZE
+                  RUN-DATE-EDITED DELIMITED BY SIZE
+                  "        Page: " DELIMITED BY SIZE
+                  PAGE-NUMBER-EDITED DELIMITED BY SIZE
+                  INTO HEADER-LINE-1
+           *> Detail lines below are labeled prose, not fixed columns,
+           *> so this lists the labels in the order they appear on a
+           *> detail line rather than pretending to line up under them.
+           STRING "Fields shown per account: " DELIMITED BY SIZE
+                  "Account, Currency, Balance, Rate, " DELIMITED BY SIZE
+                  "Interest, USD-Interest" DELIMITED BY SIZE
+                  INTO HEADER-LINE-2
+           MOVE HEADER-LINE-1 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE HEADER-LINE-2 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
